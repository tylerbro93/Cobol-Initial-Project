@@ -0,0 +1,17 @@
+      ******************************************************************
+      * INVREC - shared INVENTORY-RECORD layout for PR1FA17.txt-style
+      * extracts. COPYed into PROJECT1 (reporting) and INVMAINT
+      * (add/change/delete maintenance) so both programs stay in sync
+      * with the flat file layout.
+      ******************************************************************
+           05 INVENTORY-ITEM                     .
+              10 CATALOG-NUM                     PIC X(5).
+              10 DESCRIPTION                     PIC X(20).
+              10 UNIT-PURCHASE-PRICE             PIC 999V99.
+              10 FILLER                          PIC X(7).
+              10 QUANITY-ON-HAND                 PIC 9(5).
+              10 QUANITY-ON-ORDER                PIC 9(5).
+              10 REORDER-POINT                   PIC 9(5).
+              10 RECIEVED-WEEKLY                 PIC 9(4).
+              10 SOLD-WEEKLY                     PIC 9(4).
+              10 RETURNED-WEEKLY                 PIC 9(4).
