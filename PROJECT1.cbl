@@ -3,6 +3,10 @@
       * Date: 9/13/2017
       * Purpose: Create an invetory report from PR1FA17.txt
       * Tectonics: cobc -xo PROJECT1.exe --std=mf  PROJECT1.cbl
+      * Input/report file names default to PR1FA17.txt/report.txt but
+      * can be overridden with the PR1_SOURCE_FILE/PR1_REPORT_FILE
+      * environment variables so the program doesn't need recompiling
+      * every reporting period.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROJECT1.
@@ -18,11 +22,42 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-           SELECT SOURCE-FILE ASSIGN TO 'PR1FA17.txt'
+           SELECT SOURCE-FILE ASSIGN TO DYNAMIC WS-SOURCE-FILE-NAME
            ORGANIZATION IS LINE SEQUENTIAL.
 
-           SELECT REPORT-FILE ASSIGN TO 'report.txt'
-           .
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-REPORT-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT EXCEPT-FILE ASSIGN TO 'except.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-EXCEPT-STATUS.
+
+           SELECT WEEKLY-FILE ASSIGN TO 'weekly.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-WEEKLY-STATUS.
+
+           SELECT PO-FILE ASSIGN TO DYNAMIC WS-PO-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PO-STATUS.
+
+           SELECT ERROR-FILE ASSIGN TO DYNAMIC WS-ERROR-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ERROR-STATUS.
+
+           SELECT CSV-FILE ASSIGN TO DYNAMIC WS-CSV-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CSV-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC
+           WS-CHECKPOINT-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT SORT-FILE ASSIGN TO 'pr1sort.srt'.
+
+           SELECT SORTED-FILE ASSIGN TO DYNAMIC WS-SORTED-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
 
 
        DATA DIVISION.
@@ -30,28 +65,125 @@
        FD SOURCE-FILE.
 
        01 INVENTORY-RECORD.
-           05 INVENTORY-ITEM                     .
-              10 CATALOG-NUM                     PIC X(5).
-              10 DESCRIPTION                     PIC X(20).
-              10 UNIT-PURCHASE-PRICE             PIC 999V99.
-              10 FILLER                          PIC X(7).
-              10 QUANITY-ON-HAND                 PIC 9(5).
-              10 QUANITY-ON-ORDER                PIC 9(5).
-              10 REORDER-POINT                   PIC 9(5).
-              10 RECIEVED-WEEKLY                 PIC 9(4).
-              10 SOLD-WEEKLY                     PIC 9(4).
-              10 RETURNED-WEEKLY                 PIC 9(4).
+           COPY INVREC.
 
        FD REPORT-FILE.
 
        01 REPORT-RECORD                          PIC X(79).
 
+       FD EXCEPT-FILE.
+
+       01 EXCEPT-RECORD                          PIC X(79).
+
+       FD WEEKLY-FILE.
+
+       01 WEEKLY-RECORD                          PIC X(79).
+
+       FD PO-FILE.
+
+       01 PO-RECORD                              PIC X(79).
+
+       FD ERROR-FILE.
+
+       01 ERROR-RECORD                           PIC X(79).
+
+       FD CSV-FILE.
+
+       01 CSV-RECORD                             PIC X(79).
+
+       FD CHECKPOINT-FILE.
+
+       01 CHECKPOINT-RECORD.
+           05 CKPT-RECORD-NUM                    PIC 9(6).
+           05 CKPT-LINE-NUM                      PIC 9(2).
+           05 CKPT-PAGE-NUM                      PIC 9(2).
+           05 CKPT-CATEGORY-TOTAL                PIC 9(9)V99.
+           05 CKPT-GRAND-TOTAL                   PIC 9(9)V99.
+           05 CKPT-PREV-CATEGORY                 PIC X(2).
+           05 CKPT-SOURCE-FILE-NAME               PIC X(40).
+           05 CKPT-SORT-KEY                       PIC X(11).
+
+       01 CKPT-CAT-RECORD.
+           05 CKPT-CAT-CODE                      PIC X(2).
+           05 CKPT-CAT-TOTAL                     PIC 9(9)V99.
+
+       SD SORT-FILE.
+
+       01 SD-SORT-RECORD.
+           05 SD-ORIG-LINE-NUM                   PIC 9(6).
+           05 SD-ITEM.
+              10 SD-CATALOG-NUM                  PIC X(5).
+              10 SD-DESCRIPTION                  PIC X(20).
+              10 SD-FILLER                       PIC X(39).
+
+       FD SORTED-FILE.
+
+       01 SORTED-RECORD.
+           05 SR-ORIG-LINE-NUM                   PIC 9(6).
+           05 SR-ITEM                            PIC X(64).
+
        WORKING-STORAGE SECTION.
 
+       01  WS-FILE-NAMES.
+           05 WS-SOURCE-FILE-NAME        PIC X(40) VALUE 'PR1FA17.txt'.
+           05 WS-REPORT-FILE-NAME        PIC X(40) VALUE 'report.txt'.
+           05 WS-SORTED-FILE-NAME        PIC X(40)
+                                          VALUE 'pr1sorted.tmp'.
+           05 WS-SORT-KEY                PIC X(11) VALUE 'CATALOG'.
+           05 WS-PO-FILE-NAME            PIC X(40)
+                                          VALUE 'puorder.txt'.
+           05 WS-ERROR-FILE-NAME         PIC X(40)
+                                          VALUE 'pr1errors.txt'.
+           05 WS-CSV-FILE-NAME           PIC X(40)
+                                          VALUE 'stock.csv'.
+           05 WS-CSV-MODE                PIC X(3) VALUE 'NO'.
+           05 WS-CHECKPOINT-FILE-NAME    PIC X(40)
+                                          VALUE 'pr1chkpt.txt'.
+
        01  WS-WORK-AREAS.
            05 EOF-FLAG                   PIC X(3) VALUE 'YES'.
            05 PROPER-SPACING             PIC 9(2) VALUE 0.
            05 LINE-NUM                   PIC 9(2) VALUE 10.
+           05 WS-IMPLIED-BEGIN-STOCK     PIC S9(6).
+           05 WS-LINE-VALUE              PIC 9(9)V99 VALUE 0.
+           05 WS-CATEGORY-TOTAL          PIC 9(9)V99 VALUE 0.
+           05 WS-GRAND-TOTAL             PIC 9(9)V99 VALUE 0.
+           05 WS-PREV-CATEGORY           PIC X(2) VALUE SPACES.
+           05 WS-SUGGESTED-ORDER-QTY     PIC 9(5) VALUE 0.
+           05 WS-RECORD-NUM              PIC 9(6) VALUE 0.
+           05 WS-RECORD-VALID            PIC X(3) VALUE 'YES'.
+           05 WS-ERROR-REASON            PIC X(40) VALUE SPACES.
+           05 WS-CKPT-STATUS             PIC XX VALUE '00'.
+           05 WS-RESUME-COUNT            PIC 9(6) VALUE 0.
+           05 WS-RESUME-LINE-NUM         PIC 9(2) VALUE 0.
+           05 WS-RESUME-PAGE-NUM         PIC 9(2) VALUE 0.
+           05 WS-RESUME-CATEGORY-TOTAL   PIC 9(9)V99 VALUE 0.
+           05 WS-RESUME-GRAND-TOTAL      PIC 9(9)V99 VALUE 0.
+           05 WS-RESUME-PREV-CATEGORY    PIC X(2) VALUE SPACES.
+           05 WS-ORIG-LINE-NUM           PIC 9(6) VALUE 0.
+           05 WS-STAMP-SEQ-NUM           PIC 9(6) VALUE 0.
+           05 WS-CATEGORY-ENTRIES        PIC 9(4) VALUE 0.
+           05 WS-CATEGORY-FOUND-IDX      PIC 9(4) VALUE 0.
+           05 WS-RESUMING                PIC X(3) VALUE 'NO'.
+           05 WS-CKPT-INTERVAL-COUNT     PIC 9(4) VALUE 0.
+           05 WS-CHECKPOINT-VALID        PIC X(3) VALUE 'YES'.
+           05 WS-SOURCE-RECORD-COUNT     PIC 9(6) VALUE 0.
+           05 WS-REPORT-STATUS           PIC XX VALUE '00'.
+           05 WS-EXCEPT-STATUS           PIC XX VALUE '00'.
+           05 WS-WEEKLY-STATUS           PIC XX VALUE '00'.
+           05 WS-PO-STATUS               PIC XX VALUE '00'.
+           05 WS-ERROR-STATUS            PIC XX VALUE '00'.
+           05 WS-CSV-STATUS              PIC XX VALUE '00'.
+
+       01  WS-CATEGORY-TABLE.
+           05 CT-ENTRY OCCURS 200 TIMES
+                        INDEXED BY CT-IDX CT-IDX2.
+              10 CT-CATEGORY              PIC X(2) VALUE SPACES.
+              10 CT-TOTAL                 PIC 9(9)V99 VALUE 0.
+
+       01  WS-CATEGORY-SWAP.
+           05 WS-CT-SWAP-CATEGORY        PIC X(2).
+           05 WS-CT-SWAP-TOTAL           PIC 9(9)V99.
 
        01  WS-DATE.
            05 WS-MONTH    PIC 9(2).
@@ -73,7 +205,7 @@
            05 HL-PAGE-NUM PIC 9(2).
 
        01  HEADING-LINE2.
-           05             PIC X(36).
+           05             PIC X(36) VALUE SPACES.
            05             PIC X(12) VALUE 'STOCK REPORT'.
 
        01  HEADING-LINE3.
@@ -116,20 +248,395 @@
            05                    PIC X(5) VALUE SPACES.
            05 DL-REORDER-OUT     PIC 999.99.
 
+       01  SUBTOTAL-LINE.
+           05                    PIC X(5) VALUE SPACES.
+           05 SL-CATEGORY-CODE-OUT PIC X(2) VALUE SPACES.
+           05                    PIC X(2) VALUE SPACES.
+           05                    PIC X(17) VALUE 'CATEGORY SUBTOTAL'.
+           05                    PIC X(4) VALUE SPACES.
+           05                    PIC X(1) VALUE '$'.
+           05 SL-CATEGORY-TOTAL-OUT PIC Z(8)9.99.
+
+       01  GRAND-TOTAL-LINE.
+           05                    PIC X(9) VALUE SPACES.
+           05                    PIC X(17) VALUE 'WAREHOUSE TOTAL  '.
+           05                    PIC X(4) VALUE SPACES.
+           05                    PIC X(1) VALUE '$'.
+           05 GL-GRAND-TOTAL-OUT PIC Z(8)9.99.
+
+       01  EXCEPT-HEADING-LINE1.
+           05             PIC X(3) VALUE 'TSB'.
+           05             PIC X(10) VALUE SPACES.
+           05             PIC X(27) VALUE 'Drakea Cart Parts Warehouse'.
+           05             PIC X(7) VALUE SPACES.
+           05             PIC X(20) VALUE 'BELOW REORDER POINT'.
+           05             PIC X(12) VALUE ' EXCEPTIONS'.
+
+       01  EXCEPT-HEADING-LINE2.
+           05                    PIC X(4) VALUE ' CAT'.
+           05                    PIC X(11) VALUE '  '.
+           05                    PIC X(4) VALUE 'ITEM'.
+           05                    PIC X(11) VALUE '  '.
+           05                    PIC X(8) VALUE 'QUANTITY'.
+           05                    PIC X(4) VALUE '  '.
+           05                    PIC X(8) VALUE 'QUANTITY'.
+           05                    PIC X(4) VALUE '  '.
+           05                    PIC X(7) VALUE 'REORDER'.
+
+       01  EXCEPT-HEADING-LINE3.
+           05                    PIC X(4) VALUE ' NUM'.
+           05                    PIC X(8) VALUE '  '.
+           05                    PIC X(11) VALUE 'DESCRIPTION'.
+           05                    PIC X(8) VALUE '  '.
+           05                    PIC X(6) VALUE 'IN STK'.
+           05                    PIC X(6) VALUE '  '.
+           05                    PIC X(8) VALUE 'ON ORDER'.
+           05                    PIC X(5) VALUE '  '.
+           05                    PIC X(5) VALUE 'POINT'.
+
+       01  EXCEPT-DETAIL-LINE.
+           05 EL-CATALOG-NUM-OUT PIC X(5).
+           05                    PIC X(3) VALUE SPACES.
+           05 EL-DESCRIPTION-OUT PIC X(20) VALUE SPACES.
+           05                    PIC X(3) VALUE SPACES.
+           05 EL-STOCK-OUT       PIC 9(5).
+           05                    PIC X(6) VALUE SPACES.
+           05 EL-ORDERED-OUT     PIC 9(5).
+           05                    PIC X(5) VALUE SPACES.
+           05 EL-REORDER-OUT     PIC 9(5).
+
+       01  PO-DETAIL-LINE.
+           05 PO-CATALOG-NUM-OUT PIC X(5).
+           05                    PIC X(3) VALUE SPACES.
+           05 PO-DESCRIPTION-OUT PIC X(20) VALUE SPACES.
+           05                    PIC X(3) VALUE SPACES.
+           05                    PIC X(16) VALUE 'ORDER QUANTITY: '.
+           05 PO-QTY-OUT         PIC ZZZZ9.
+
+       01  CSV-DETAIL-LINE.
+           05 CSV-CATALOG-OUT    PIC X(5).
+           05                    PIC X VALUE ','.
+           05 CSV-DESCRIPTION-OUT PIC X(20).
+           05                    PIC X VALUE ','.
+           05 CSV-PRICE-OUT      PIC 9999.99.
+           05                    PIC X VALUE ','.
+           05 CSV-STOCK-OUT      PIC 9(5).
+           05                    PIC X VALUE ','.
+           05 CSV-ORDERED-OUT    PIC 9(5).
+           05                    PIC X VALUE ','.
+           05 CSV-REORDER-OUT    PIC 9(5).
+
+       01  ERROR-DETAIL-LINE.
+           05                    PIC X(7) VALUE 'RECORD '.
+           05 ED-RECORD-NUM-OUT  PIC ZZZZZ9.
+           05                    PIC X(3) VALUE SPACES.
+           05                    PIC X(4) VALUE 'CAT '.
+           05 ED-CATALOG-NUM-OUT PIC X(5).
+           05                    PIC X(3) VALUE SPACES.
+           05 ED-REASON-OUT      PIC X(40).
+
+       01  WEEKLY-HEADING-LINE1.
+           05             PIC X(3) VALUE 'TSB'.
+           05             PIC X(10) VALUE SPACES.
+           05             PIC X(27) VALUE 'Drakea Cart Parts Warehouse'.
+           05             PIC X(7) VALUE SPACES.
+           05             PIC X(22) VALUE 'WEEKLY MOVEMENT REPORT'.
+
+       01  WEEKLY-HEADING-LINE2.
+           05                    PIC X(4) VALUE ' CAT'.
+           05                    PIC X(11) VALUE '  '.
+           05                    PIC X(8) VALUE 'QUANTITY'.
+           05                    PIC X(4) VALUE '  '.
+           05                    PIC X(8) VALUE 'RECEIVED'.
+           05                    PIC X(4) VALUE '  '.
+           05                    PIC X(4) VALUE 'SOLD'.
+           05                    PIC X(4) VALUE '  '.
+           05                    PIC X(8) VALUE 'RETURNED'.
+           05                    PIC X(4) VALUE '  '.
+           05                    PIC X(11) VALUE 'IMPLIED BAL'.
+
+       01  WEEKLY-HEADING-LINE3.
+           05                    PIC X(4) VALUE ' NUM'.
+           05                    PIC X(8) VALUE '  '.
+           05                    PIC X(6) VALUE 'IN STK'.
+           05                    PIC X(6) VALUE '  '.
+           05                    PIC X(8) VALUE 'WEEKLY'.
+           05                    PIC X(4) VALUE '  '.
+           05                    PIC X(4) VALUE 'WKLY'.
+           05                    PIC X(4) VALUE '  '.
+           05                    PIC X(8) VALUE 'WEEKLY'.
+           05                    PIC X(4) VALUE '  '.
+           05                    PIC X(11) VALUE 'PLAUSIBLE?'.
+
+       01  WEEKLY-DETAIL-LINE.
+           05 WL-CATALOG-NUM-OUT PIC X(5).
+           05                    PIC X(3) VALUE SPACES.
+           05 WL-STOCK-OUT       PIC 9(5).
+           05                    PIC X(5) VALUE SPACES.
+           05 WL-RECEIVED-OUT    PIC 9(4).
+           05                    PIC X(5) VALUE SPACES.
+           05 WL-SOLD-OUT        PIC 9(4).
+           05                    PIC X(5) VALUE SPACES.
+           05 WL-RETURNED-OUT    PIC 9(4).
+           05                    PIC X(5) VALUE SPACES.
+           05 WL-STATUS-OUT      PIC X(11) VALUE SPACES.
+
        PROCEDURE DIVISION.
 
        100-MAIN-MODULE.
+           PERFORM 105-GET-PARAMETERS
+           PERFORM 107-CHECK-RESTART
+           PERFORM 120-SORT-SOURCE-FILE
            PERFORM 125-HOUSEKEEPING
            PERFORM 150-READ-SOURCE-FILE
+           IF WS-SORT-KEY = 'CATALOG'
+              IF WS-PREV-CATEGORY NOT = SPACES
+                 PERFORM 235-SUBTOTAL-ROUTINE
+              END-IF
+           ELSE
+              PERFORM 236-PRINT-CATEGORY-TABLE
+           END-IF
+           PERFORM 240-GRAND-TOTAL-ROUTINE
+           PERFORM 248-RESET-CHECKPOINT
            PERFORM 250-CLOSE-ROUTINE
            .
 
-       125-HOUSEKEEPING.
-           MOVE 1 TO HL-PAGE-NUM
+       105-GET-PARAMETERS.
+           ACCEPT WS-SOURCE-FILE-NAME FROM ENVIRONMENT 'PR1_SOURCE_FILE'
+           IF WS-SOURCE-FILE-NAME = SPACES
+              MOVE 'PR1FA17.txt' TO WS-SOURCE-FILE-NAME
+           END-IF
+           ACCEPT WS-REPORT-FILE-NAME FROM ENVIRONMENT 'PR1_REPORT_FILE'
+           IF WS-REPORT-FILE-NAME = SPACES
+              MOVE 'report.txt' TO WS-REPORT-FILE-NAME
+           END-IF
+           ACCEPT WS-SORT-KEY FROM ENVIRONMENT 'PR1_SORT_KEY'
+           IF WS-SORT-KEY NOT = 'DESCRIPTION'
+              MOVE 'CATALOG' TO WS-SORT-KEY
+           END-IF
+           ACCEPT WS-PO-FILE-NAME FROM ENVIRONMENT 'PR1_PO_FILE'
+           IF WS-PO-FILE-NAME = SPACES
+              MOVE 'puorder.txt' TO WS-PO-FILE-NAME
+           END-IF
+           ACCEPT WS-ERROR-FILE-NAME FROM ENVIRONMENT 'PR1_ERROR_FILE'
+           IF WS-ERROR-FILE-NAME = SPACES
+              MOVE 'pr1errors.txt' TO WS-ERROR-FILE-NAME
+           END-IF
+           ACCEPT WS-CSV-MODE FROM ENVIRONMENT 'PR1_CSV_MODE'
+           IF WS-CSV-MODE NOT = 'YES'
+              MOVE 'NO' TO WS-CSV-MODE
+           END-IF
+           ACCEPT WS-CSV-FILE-NAME FROM ENVIRONMENT 'PR1_CSV_FILE'
+           IF WS-CSV-FILE-NAME = SPACES
+              MOVE 'stock.csv' TO WS-CSV-FILE-NAME
+           END-IF
+           ACCEPT WS-CHECKPOINT-FILE-NAME
+              FROM ENVIRONMENT 'PR1_CHECKPOINT_FILE'
+           IF WS-CHECKPOINT-FILE-NAME = SPACES
+              MOVE 'pr1chkpt.txt' TO WS-CHECKPOINT-FILE-NAME
+           END-IF
+           .
+
+       106-COUNT-SOURCE-RECORDS.
+           MOVE 0 TO WS-SOURCE-RECORD-COUNT
+           MOVE 'YES' TO EOF-FLAG
            OPEN INPUT SOURCE-FILE
-           OUTPUT REPORT-FILE
-           PERFORM 130-DATE-ROUTINE
-           PERFORM 145-HEADING-ROUTINE
+           PERFORM UNTIL EOF-FLAG = 'NO'
+             READ SOURCE-FILE
+               AT END
+                  MOVE 'NO' TO EOF-FLAG
+               NOT AT END
+                  ADD 1 TO WS-SOURCE-RECORD-COUNT
+             END-READ
+           END-PERFORM
+           CLOSE SOURCE-FILE
+           .
+
+       107-CHECK-RESTART.
+           MOVE 0 TO WS-RESUME-COUNT
+           MOVE 0 TO WS-RESUME-LINE-NUM
+           MOVE 0 TO WS-RESUME-PAGE-NUM
+           MOVE 0 TO WS-RESUME-CATEGORY-TOTAL
+           MOVE 0 TO WS-RESUME-GRAND-TOTAL
+           MOVE SPACES TO WS-RESUME-PREV-CATEGORY
+           MOVE 'YES' TO WS-CHECKPOINT-VALID
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+              READ CHECKPOINT-FILE
+                AT END
+                   CONTINUE
+                NOT AT END
+                   IF CKPT-RECORD-NUM NOT NUMERIC
+                      MOVE 'NO' TO WS-CHECKPOINT-VALID
+                      DISPLAY 'PROJECT1: checkpoint record is corrupt, '
+                         'starting a fresh run'
+                   ELSE
+                      IF CKPT-RECORD-NUM > 0
+                         PERFORM 109-VALIDATE-CHECKPOINT
+                      END-IF
+                      IF WS-CHECKPOINT-VALID = 'YES'
+                         AND CKPT-RECORD-NUM > 0
+                         MOVE CKPT-RECORD-NUM TO WS-RESUME-COUNT
+                         MOVE CKPT-LINE-NUM TO WS-RESUME-LINE-NUM
+                         MOVE CKPT-PAGE-NUM TO WS-RESUME-PAGE-NUM
+                         MOVE CKPT-CATEGORY-TOTAL
+                           TO WS-RESUME-CATEGORY-TOTAL
+                         MOVE CKPT-GRAND-TOTAL TO WS-RESUME-GRAND-TOTAL
+                         MOVE CKPT-PREV-CATEGORY
+                           TO WS-RESUME-PREV-CATEGORY
+                         IF WS-SORT-KEY = 'DESCRIPTION'
+                            PERFORM 108-RESTORE-CATEGORY-TABLE
+                         END-IF
+                      END-IF
+                   END-IF
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+       109-VALIDATE-CHECKPOINT.
+           IF CKPT-SOURCE-FILE-NAME NOT = WS-SOURCE-FILE-NAME
+              OR CKPT-SORT-KEY NOT = WS-SORT-KEY
+              MOVE 'NO' TO WS-CHECKPOINT-VALID
+              DISPLAY 'PROJECT1: checkpoint was taken for a different '
+                 'source file or sort key, starting a fresh run'
+           ELSE
+              PERFORM 106-COUNT-SOURCE-RECORDS
+              IF CKPT-RECORD-NUM > WS-SOURCE-RECORD-COUNT
+                 MOVE 'NO' TO WS-CHECKPOINT-VALID
+                 DISPLAY 'PROJECT1: checkpoint record count exceeds '
+                    'the current source file, starting a fresh run'
+              ELSE
+                 PERFORM 111-CHECK-OUTPUT-FILES-EXIST
+                 IF WS-CHECKPOINT-VALID = 'NO'
+                    DISPLAY 'PROJECT1: one or more prior output files '
+                       'are missing, starting a fresh run'
+                 END-IF
+              END-IF
+           END-IF
+           .
+
+       111-CHECK-OUTPUT-FILES-EXIST.
+           OPEN INPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+              MOVE 'NO' TO WS-CHECKPOINT-VALID
+           ELSE
+              CLOSE REPORT-FILE
+           END-IF
+           OPEN INPUT EXCEPT-FILE
+           IF WS-EXCEPT-STATUS NOT = '00'
+              MOVE 'NO' TO WS-CHECKPOINT-VALID
+           ELSE
+              CLOSE EXCEPT-FILE
+           END-IF
+           OPEN INPUT WEEKLY-FILE
+           IF WS-WEEKLY-STATUS NOT = '00'
+              MOVE 'NO' TO WS-CHECKPOINT-VALID
+           ELSE
+              CLOSE WEEKLY-FILE
+           END-IF
+           OPEN INPUT PO-FILE
+           IF WS-PO-STATUS NOT = '00'
+              MOVE 'NO' TO WS-CHECKPOINT-VALID
+           ELSE
+              CLOSE PO-FILE
+           END-IF
+           OPEN INPUT ERROR-FILE
+           IF WS-ERROR-STATUS NOT = '00'
+              MOVE 'NO' TO WS-CHECKPOINT-VALID
+           ELSE
+              CLOSE ERROR-FILE
+           END-IF
+           IF WS-CSV-MODE = 'YES'
+              OPEN INPUT CSV-FILE
+              IF WS-CSV-STATUS NOT = '00'
+                 MOVE 'NO' TO WS-CHECKPOINT-VALID
+              ELSE
+                 CLOSE CSV-FILE
+              END-IF
+           END-IF
+           .
+
+       108-RESTORE-CATEGORY-TABLE.
+           MOVE 'YES' TO EOF-FLAG
+           PERFORM UNTIL EOF-FLAG = 'NO'
+             READ CHECKPOINT-FILE
+               AT END
+                  MOVE 'NO' TO EOF-FLAG
+               NOT AT END
+                  ADD 1 TO WS-CATEGORY-ENTRIES
+                  MOVE CKPT-CAT-CODE TO CT-CATEGORY(WS-CATEGORY-ENTRIES)
+                  MOVE CKPT-CAT-TOTAL TO CT-TOTAL(WS-CATEGORY-ENTRIES)
+             END-READ
+           END-PERFORM
+           .
+
+       120-SORT-SOURCE-FILE.
+           IF WS-SORT-KEY = 'DESCRIPTION'
+              SORT SORT-FILE
+                ON ASCENDING KEY SD-DESCRIPTION
+                INPUT PROCEDURE 121-NUMBER-AND-RELEASE
+                GIVING SORTED-FILE
+           ELSE
+              SORT SORT-FILE
+                ON ASCENDING KEY SD-CATALOG-NUM
+                INPUT PROCEDURE 121-NUMBER-AND-RELEASE
+                GIVING SORTED-FILE
+           END-IF
+           .
+
+       121-NUMBER-AND-RELEASE.
+           MOVE 0 TO WS-STAMP-SEQ-NUM
+           MOVE 'YES' TO EOF-FLAG
+           OPEN INPUT SOURCE-FILE
+           PERFORM UNTIL EOF-FLAG = 'NO'
+             READ SOURCE-FILE
+               AT END
+                  MOVE 'NO' TO EOF-FLAG
+               NOT AT END
+                  ADD 1 TO WS-STAMP-SEQ-NUM
+                  MOVE WS-STAMP-SEQ-NUM TO SD-ORIG-LINE-NUM
+                  MOVE INVENTORY-RECORD TO SD-ITEM
+                  RELEASE SD-SORT-RECORD
+             END-READ
+           END-PERFORM
+           CLOSE SOURCE-FILE
+           .
+
+       125-HOUSEKEEPING.
+           IF WS-RESUME-COUNT > 0
+              MOVE 'YES' TO WS-RESUMING
+              MOVE WS-RESUME-PAGE-NUM TO HL-PAGE-NUM
+              MOVE WS-RESUME-LINE-NUM TO LINE-NUM
+              MOVE WS-RESUME-CATEGORY-TOTAL TO WS-CATEGORY-TOTAL
+              MOVE WS-RESUME-GRAND-TOTAL TO WS-GRAND-TOTAL
+              MOVE WS-RESUME-PREV-CATEGORY TO WS-PREV-CATEGORY
+              OPEN INPUT SORTED-FILE
+              OPEN EXTEND REPORT-FILE
+              OPEN EXTEND EXCEPT-FILE
+              OPEN EXTEND WEEKLY-FILE
+              OPEN EXTEND PO-FILE
+              OPEN EXTEND ERROR-FILE
+              PERFORM 130-DATE-ROUTINE
+              IF WS-CSV-MODE = 'YES'
+                 OPEN EXTEND CSV-FILE
+              END-IF
+           ELSE
+              MOVE 1 TO HL-PAGE-NUM
+              OPEN INPUT SORTED-FILE
+              OUTPUT REPORT-FILE
+              OUTPUT EXCEPT-FILE
+              OUTPUT WEEKLY-FILE
+              OUTPUT PO-FILE
+              OUTPUT ERROR-FILE
+              PERFORM 130-DATE-ROUTINE
+              PERFORM 145-HEADING-ROUTINE
+              PERFORM 146-EXCEPT-HEADING-ROUTINE
+              PERFORM 147-WEEKLY-HEADING-ROUTINE
+              IF WS-CSV-MODE = 'YES'
+                 OPEN OUTPUT CSV-FILE
+              END-IF
+           END-IF
            .
 
        130-DATE-ROUTINE.
@@ -141,61 +648,402 @@
 
        145-HEADING-ROUTINE.
            MOVE 1 TO PROPER-SPACING
-           WRITE REPORT-RECORD FROM HEADING-LINE1
-             AFTER ADVANCING PROPER-SPACING
+           IF WS-RESUMING = 'YES'
+              WRITE REPORT-RECORD FROM HEADING-LINE1
+           ELSE
+              WRITE REPORT-RECORD FROM HEADING-LINE1
+                AFTER ADVANCING PROPER-SPACING
+           END-IF
            MOVE 3 TO PROPER-SPACING
-           WRITE REPORT-RECORD FROM HEADING-LINE2
+           IF WS-RESUMING = 'YES'
+              WRITE REPORT-RECORD FROM HEADING-LINE2
+           ELSE
+              WRITE REPORT-RECORD FROM HEADING-LINE2
+                AFTER ADVANCING PROPER-SPACING
+           END-IF
+           MOVE 2 TO PROPER-SPACING
+           IF WS-RESUMING = 'YES'
+              WRITE REPORT-RECORD FROM HEADING-LINE3
+           ELSE
+              WRITE REPORT-RECORD FROM HEADING-LINE3
+                AFTER ADVANCING PROPER-SPACING
+           END-IF
+           MOVE 1 TO PROPER-SPACING
+           IF WS-RESUMING = 'YES'
+              WRITE REPORT-RECORD FROM HEADING-LINE4
+           ELSE
+              WRITE REPORT-RECORD FROM HEADING-LINE4
+                AFTER ADVANCING PROPER-SPACING
+           END-IF
+           MOVE SPACES TO REPORT-RECORD
+           IF WS-RESUMING = 'YES'
+              WRITE REPORT-RECORD
+           ELSE
+              WRITE REPORT-RECORD
+                AFTER ADVANCING PROPER-SPACING
+           END-IF
+           .
+
+       146-EXCEPT-HEADING-ROUTINE.
+           MOVE 1 TO PROPER-SPACING
+           WRITE EXCEPT-RECORD FROM EXCEPT-HEADING-LINE1
              AFTER ADVANCING PROPER-SPACING
            MOVE 2 TO PROPER-SPACING
-           WRITE REPORT-RECORD FROM HEADING-LINE3
+           WRITE EXCEPT-RECORD FROM EXCEPT-HEADING-LINE2
              AFTER ADVANCING PROPER-SPACING
            MOVE 1 TO PROPER-SPACING
-           WRITE REPORT-RECORD FROM HEADING-LINE4
+           WRITE EXCEPT-RECORD FROM EXCEPT-HEADING-LINE3
              AFTER ADVANCING PROPER-SPACING
-           MOVE SPACES TO REPORT-RECORD
-           WRITE REPORT-RECORD
+           .
+
+       147-WEEKLY-HEADING-ROUTINE.
+           MOVE 1 TO PROPER-SPACING
+           WRITE WEEKLY-RECORD FROM WEEKLY-HEADING-LINE1
+             AFTER ADVANCING PROPER-SPACING
+           MOVE 2 TO PROPER-SPACING
+           WRITE WEEKLY-RECORD FROM WEEKLY-HEADING-LINE2
+             AFTER ADVANCING PROPER-SPACING
+           MOVE 1 TO PROPER-SPACING
+           WRITE WEEKLY-RECORD FROM WEEKLY-HEADING-LINE3
              AFTER ADVANCING PROPER-SPACING
            .
 
        150-READ-SOURCE-FILE.
+           MOVE 'YES' TO EOF-FLAG
            PERFORM UNTIL EOF-FLAG = 'NO'
-             READ SOURCE-FILE
+             READ SORTED-FILE
                AT END
                   MOVE 'NO' TO EOF-FLAG
                NOT AT END
-                  PERFORM 200-CONSTRUCT-DATA
-                  ADD 1 TO LINE-NUM
-                  IF LINE-NUM = 55
-                     PERFORM 225-NEW-PAGE
-                     MOVE 10 TO LINE-NUM
+                  ADD 1 TO WS-RECORD-NUM
+                  MOVE SR-ORIG-LINE-NUM TO WS-ORIG-LINE-NUM
+                  MOVE SR-ITEM TO INVENTORY-RECORD
+                  IF WS-RECORD-NUM > WS-RESUME-COUNT
+                     PERFORM 200-CONSTRUCT-DATA
+                     ADD 1 TO WS-CKPT-INTERVAL-COUNT
+                     IF WS-CKPT-INTERVAL-COUNT >= 25
+                        PERFORM 245-WRITE-CHECKPOINT
+                        MOVE 0 TO WS-CKPT-INTERVAL-COUNT
+                     END-IF
                   END-IF
              END-READ
            END-PERFORM
            .
 
+       245-WRITE-CHECKPOINT.
+           MOVE WS-RECORD-NUM TO CKPT-RECORD-NUM
+           MOVE LINE-NUM TO CKPT-LINE-NUM
+           MOVE HL-PAGE-NUM TO CKPT-PAGE-NUM
+           MOVE WS-CATEGORY-TOTAL TO CKPT-CATEGORY-TOTAL
+           MOVE WS-GRAND-TOTAL TO CKPT-GRAND-TOTAL
+           MOVE WS-PREV-CATEGORY TO CKPT-PREV-CATEGORY
+           MOVE WS-SOURCE-FILE-NAME TO CKPT-SOURCE-FILE-NAME
+           MOVE WS-SORT-KEY TO CKPT-SORT-KEY
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           IF WS-SORT-KEY = 'DESCRIPTION'
+              PERFORM VARYING CT-IDX FROM 1 BY 1
+                 UNTIL CT-IDX > WS-CATEGORY-ENTRIES
+                 MOVE CT-CATEGORY(CT-IDX) TO CKPT-CAT-CODE
+                 MOVE CT-TOTAL(CT-IDX) TO CKPT-CAT-TOTAL
+                 WRITE CKPT-CAT-RECORD
+              END-PERFORM
+           END-IF
+           CLOSE CHECKPOINT-FILE
+           .
+
+       248-RESET-CHECKPOINT.
+           MOVE 0 TO CKPT-RECORD-NUM
+           MOVE 0 TO CKPT-LINE-NUM
+           MOVE 0 TO CKPT-PAGE-NUM
+           MOVE 0 TO CKPT-CATEGORY-TOTAL
+           MOVE 0 TO CKPT-GRAND-TOTAL
+           MOVE SPACES TO CKPT-PREV-CATEGORY
+           MOVE SPACES TO CKPT-SOURCE-FILE-NAME
+           MOVE SPACES TO CKPT-SORT-KEY
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+
        200-CONSTRUCT-DATA.
-           MOVE CATALOG-NUM TO DL-CATALOG-NUM-OUT
-           MOVE DESCRIPTION TO DL-DESCRIPTION-OUT
-           MOVE UNIT-PURCHASE-PRICE TO DL-UPP-OUT
-           MOVE QUANITY-ON-HAND TO DL-STOCK-OUT
-           MOVE QUANITY-ON-ORDER TO DL-ORDERED-OUT
-           MOVE REORDER-POINT TO DL-REORDER-OUT
+           PERFORM 201-VALIDATE-RECORD
+           IF WS-RECORD-VALID = 'YES'
+              IF WS-SORT-KEY = 'CATALOG'
+                 IF CATALOG-NUM(1:2) NOT = WS-PREV-CATEGORY
+                    AND WS-PREV-CATEGORY NOT = SPACES
+                    PERFORM 235-SUBTOTAL-ROUTINE
+                 END-IF
+                 MOVE CATALOG-NUM(1:2) TO WS-PREV-CATEGORY
+              END-IF
+              MOVE CATALOG-NUM TO DL-CATALOG-NUM-OUT
+              MOVE DESCRIPTION TO DL-DESCRIPTION-OUT
+              MOVE UNIT-PURCHASE-PRICE TO DL-UPP-OUT
+              MOVE QUANITY-ON-HAND TO DL-STOCK-OUT
+              MOVE QUANITY-ON-ORDER TO DL-ORDERED-OUT
+              MOVE REORDER-POINT TO DL-REORDER-OUT
+              MOVE 1 TO PROPER-SPACING
+              MOVE DETAIL-LINE TO REPORT-RECORD
+              IF WS-RESUMING = 'YES'
+                 WRITE REPORT-RECORD
+              ELSE
+                 WRITE REPORT-RECORD
+                   AFTER ADVANCING PROPER-SPACING
+              END-IF
+              ADD 1 TO LINE-NUM
+              IF LINE-NUM = 55
+                 PERFORM 225-NEW-PAGE
+                 MOVE 10 TO LINE-NUM
+              END-IF
+              COMPUTE WS-LINE-VALUE =
+                 UNIT-PURCHASE-PRICE * QUANITY-ON-HAND
+              ADD WS-LINE-VALUE TO WS-CATEGORY-TOTAL
+                 ON SIZE ERROR
+                    DISPLAY 'PROJECT1: category total overflowed, '
+                       'value may be wrong for catalog number '
+                       CATALOG-NUM
+              END-ADD
+              ADD WS-LINE-VALUE TO WS-GRAND-TOTAL
+                 ON SIZE ERROR
+                    DISPLAY 'PROJECT1: grand total overflowed, '
+                       'value may be wrong for catalog number '
+                       CATALOG-NUM
+              END-ADD
+              IF WS-SORT-KEY = 'DESCRIPTION'
+                 PERFORM 203-ACCUMULATE-CATEGORY-TOTAL
+              END-IF
+              PERFORM 205-CHECK-REORDER-EXCEPTION
+              PERFORM 210-CHECK-WEEKLY-RECONCILIATION
+              IF WS-CSV-MODE = 'YES'
+                 PERFORM 220-WRITE-CSV-RECORD
+              END-IF
+           END-IF
+           .
+
+       203-ACCUMULATE-CATEGORY-TOTAL.
+           MOVE 0 TO WS-CATEGORY-FOUND-IDX
+           PERFORM VARYING CT-IDX FROM 1 BY 1
+              UNTIL CT-IDX > WS-CATEGORY-ENTRIES
+              IF CT-CATEGORY(CT-IDX) = CATALOG-NUM(1:2)
+                 MOVE CT-IDX TO WS-CATEGORY-FOUND-IDX
+              END-IF
+           END-PERFORM
+           IF WS-CATEGORY-FOUND-IDX = 0
+              IF WS-CATEGORY-ENTRIES < 200
+                 ADD 1 TO WS-CATEGORY-ENTRIES
+                 MOVE CATALOG-NUM(1:2)
+                   TO CT-CATEGORY(WS-CATEGORY-ENTRIES)
+                 MOVE WS-LINE-VALUE TO CT-TOTAL(WS-CATEGORY-ENTRIES)
+              ELSE
+                 DISPLAY 'PROJECT1: category table full, category '
+                    'dropped from subtotal: ' CATALOG-NUM(1:2)
+              END-IF
+           ELSE
+              ADD WS-LINE-VALUE TO CT-TOTAL(WS-CATEGORY-FOUND-IDX)
+                 ON SIZE ERROR
+                    DISPLAY 'PROJECT1: category total overflowed, '
+                       'value may be wrong for catalog number '
+                       CATALOG-NUM
+              END-ADD
+           END-IF
+           .
+
+       220-WRITE-CSV-RECORD.
+           MOVE CATALOG-NUM TO CSV-CATALOG-OUT
+           MOVE DESCRIPTION TO CSV-DESCRIPTION-OUT
+           MOVE UNIT-PURCHASE-PRICE TO CSV-PRICE-OUT
+           MOVE QUANITY-ON-HAND TO CSV-STOCK-OUT
+           MOVE QUANITY-ON-ORDER TO CSV-ORDERED-OUT
+           MOVE REORDER-POINT TO CSV-REORDER-OUT
+           MOVE CSV-DETAIL-LINE TO CSV-RECORD
+           WRITE CSV-RECORD
+           .
+
+       201-VALIDATE-RECORD.
+           MOVE 'YES' TO WS-RECORD-VALID
+           IF CATALOG-NUM = SPACES
+              MOVE 'BLANK CATALOG NUMBER' TO WS-ERROR-REASON
+              PERFORM 202-WRITE-ERROR-LINE
+           END-IF
+           IF UNIT-PURCHASE-PRICE NOT NUMERIC
+              MOVE 'NON-NUMERIC UNIT PURCHASE PRICE' TO WS-ERROR-REASON
+              PERFORM 202-WRITE-ERROR-LINE
+           END-IF
+           IF QUANITY-ON-HAND NOT NUMERIC
+              MOVE 'NON-NUMERIC QUANTITY ON HAND' TO WS-ERROR-REASON
+              PERFORM 202-WRITE-ERROR-LINE
+           END-IF
+           IF QUANITY-ON-ORDER NOT NUMERIC
+              MOVE 'NON-NUMERIC QUANTITY ON ORDER' TO WS-ERROR-REASON
+              PERFORM 202-WRITE-ERROR-LINE
+           END-IF
+           IF REORDER-POINT NOT NUMERIC
+              MOVE 'NON-NUMERIC REORDER POINT' TO WS-ERROR-REASON
+              PERFORM 202-WRITE-ERROR-LINE
+           END-IF
+           .
+
+       202-WRITE-ERROR-LINE.
+           MOVE 'NO' TO WS-RECORD-VALID
+           MOVE WS-ORIG-LINE-NUM TO ED-RECORD-NUM-OUT
+           MOVE CATALOG-NUM TO ED-CATALOG-NUM-OUT
+           MOVE WS-ERROR-REASON TO ED-REASON-OUT
            MOVE 1 TO PROPER-SPACING
-           MOVE DETAIL-LINE TO REPORT-RECORD
-           WRITE REPORT-RECORD
-             AFTER ADVANCING PROPER-SPACING
+           MOVE ERROR-DETAIL-LINE TO ERROR-RECORD
+           IF WS-RESUMING = 'YES'
+              WRITE ERROR-RECORD
+           ELSE
+              WRITE ERROR-RECORD
+                AFTER ADVANCING PROPER-SPACING
+           END-IF
+           .
+
+       205-CHECK-REORDER-EXCEPTION.
+           IF QUANITY-ON-HAND + QUANITY-ON-ORDER <= REORDER-POINT
+              MOVE CATALOG-NUM TO EL-CATALOG-NUM-OUT
+              MOVE DESCRIPTION TO EL-DESCRIPTION-OUT
+              MOVE QUANITY-ON-HAND TO EL-STOCK-OUT
+              MOVE QUANITY-ON-ORDER TO EL-ORDERED-OUT
+              MOVE REORDER-POINT TO EL-REORDER-OUT
+              MOVE 1 TO PROPER-SPACING
+              MOVE EXCEPT-DETAIL-LINE TO EXCEPT-RECORD
+              IF WS-RESUMING = 'YES'
+                 WRITE EXCEPT-RECORD
+              ELSE
+                 WRITE EXCEPT-RECORD
+                   AFTER ADVANCING PROPER-SPACING
+              END-IF
+              COMPUTE WS-SUGGESTED-ORDER-QTY =
+                 REORDER-POINT - QUANITY-ON-HAND - QUANITY-ON-ORDER
+              MOVE CATALOG-NUM TO PO-CATALOG-NUM-OUT
+              MOVE DESCRIPTION TO PO-DESCRIPTION-OUT
+              MOVE WS-SUGGESTED-ORDER-QTY TO PO-QTY-OUT
+              MOVE 1 TO PROPER-SPACING
+              MOVE PO-DETAIL-LINE TO PO-RECORD
+              IF WS-RESUMING = 'YES'
+                 WRITE PO-RECORD
+              ELSE
+                 WRITE PO-RECORD
+                   AFTER ADVANCING PROPER-SPACING
+              END-IF
+           END-IF
+           .
+
+       210-CHECK-WEEKLY-RECONCILIATION.
+           MOVE CATALOG-NUM TO WL-CATALOG-NUM-OUT
+           MOVE QUANITY-ON-HAND TO WL-STOCK-OUT
+           MOVE RECIEVED-WEEKLY TO WL-RECEIVED-OUT
+           MOVE SOLD-WEEKLY TO WL-SOLD-OUT
+           MOVE RETURNED-WEEKLY TO WL-RETURNED-OUT
+           COMPUTE WS-IMPLIED-BEGIN-STOCK =
+              QUANITY-ON-HAND - RECIEVED-WEEKLY
+              + SOLD-WEEKLY - RETURNED-WEEKLY
+           IF WS-IMPLIED-BEGIN-STOCK < 0
+              MOVE '*NEGATIVE*' TO WL-STATUS-OUT
+           ELSE
+              MOVE 'PLAUSIBLE' TO WL-STATUS-OUT
+           END-IF
+           MOVE 1 TO PROPER-SPACING
+           MOVE WEEKLY-DETAIL-LINE TO WEEKLY-RECORD
+           IF WS-RESUMING = 'YES'
+              WRITE WEEKLY-RECORD
+           ELSE
+              WRITE WEEKLY-RECORD
+                AFTER ADVANCING PROPER-SPACING
+           END-IF
+           .
+
+       235-SUBTOTAL-ROUTINE.
+           MOVE SPACES TO SL-CATEGORY-CODE-OUT
+           MOVE WS-CATEGORY-TOTAL TO SL-CATEGORY-TOTAL-OUT
+           MOVE 1 TO PROPER-SPACING
+           MOVE SUBTOTAL-LINE TO REPORT-RECORD
+           IF WS-RESUMING = 'YES'
+              WRITE REPORT-RECORD
+           ELSE
+              WRITE REPORT-RECORD
+                AFTER ADVANCING PROPER-SPACING
+           END-IF
+           ADD 1 TO LINE-NUM
+           IF LINE-NUM = 55
+              PERFORM 225-NEW-PAGE
+              MOVE 10 TO LINE-NUM
+           END-IF
+           MOVE 0 TO WS-CATEGORY-TOTAL
+           .
+
+       236-PRINT-CATEGORY-TABLE.
+           PERFORM 237-SORT-CATEGORY-TABLE
+           PERFORM VARYING CT-IDX FROM 1 BY 1
+              UNTIL CT-IDX > WS-CATEGORY-ENTRIES
+              MOVE CT-CATEGORY(CT-IDX) TO SL-CATEGORY-CODE-OUT
+              MOVE CT-TOTAL(CT-IDX) TO SL-CATEGORY-TOTAL-OUT
+              MOVE 1 TO PROPER-SPACING
+              MOVE SUBTOTAL-LINE TO REPORT-RECORD
+              IF WS-RESUMING = 'YES'
+                 WRITE REPORT-RECORD
+              ELSE
+                 WRITE REPORT-RECORD
+                   AFTER ADVANCING PROPER-SPACING
+              END-IF
+              ADD 1 TO LINE-NUM
+              IF LINE-NUM = 55
+                 PERFORM 225-NEW-PAGE
+                 MOVE 10 TO LINE-NUM
+              END-IF
+           END-PERFORM
+           .
+
+       237-SORT-CATEGORY-TABLE.
+           PERFORM VARYING CT-IDX FROM 1 BY 1
+              UNTIL CT-IDX > WS-CATEGORY-ENTRIES
+              PERFORM VARYING CT-IDX2 FROM 1 BY 1
+                 UNTIL CT-IDX2 > WS-CATEGORY-ENTRIES - CT-IDX
+                 IF CT-CATEGORY(CT-IDX2) > CT-CATEGORY(CT-IDX2 + 1)
+                    MOVE CT-ENTRY(CT-IDX2) TO WS-CATEGORY-SWAP
+                    MOVE CT-ENTRY(CT-IDX2 + 1) TO CT-ENTRY(CT-IDX2)
+                    MOVE WS-CATEGORY-SWAP TO CT-ENTRY(CT-IDX2 + 1)
+                 END-IF
+              END-PERFORM
+           END-PERFORM
+           .
+
+       240-GRAND-TOTAL-ROUTINE.
+           MOVE WS-GRAND-TOTAL TO GL-GRAND-TOTAL-OUT
+           IF WS-RESUMING = 'YES'
+              MOVE SPACES TO REPORT-RECORD
+              WRITE REPORT-RECORD
+              MOVE GRAND-TOTAL-LINE TO REPORT-RECORD
+              WRITE REPORT-RECORD
+           ELSE
+              MOVE 2 TO PROPER-SPACING
+              MOVE GRAND-TOTAL-LINE TO REPORT-RECORD
+              WRITE REPORT-RECORD
+                AFTER ADVANCING PROPER-SPACING
+           END-IF
            .
 
        225-NEW-PAGE.
            ADD 1 TO HL-PAGE-NUM
            MOVE SPACES TO REPORT-RECORD
-           WRITE REPORT-RECORD
-             AFTER ADVANCING PAGE
+           IF WS-RESUMING = 'YES'
+              WRITE REPORT-RECORD
+           ELSE
+              WRITE REPORT-RECORD
+                AFTER ADVANCING PAGE
+           END-IF
            PERFORM 145-HEADING-ROUTINE
            .
 
        250-CLOSE-ROUTINE.
-           CLOSE SOURCE-FILE
+           CLOSE SORTED-FILE
                  REPORT-FILE
+                 EXCEPT-FILE
+                 WEEKLY-FILE
+                 PO-FILE
+                 ERROR-FILE
+           IF WS-CSV-MODE = 'YES'
+              CLOSE CSV-FILE
+           END-IF
            STOP RUN
            .
