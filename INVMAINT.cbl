@@ -0,0 +1,388 @@
+      ******************************************************************
+      * Author: Tyler Brown
+      * Date: 8/8/2026
+      * Purpose: Add/change/delete records in PR1FA17.txt-style
+      *          inventory extracts without editing the flat file by
+      *          hand, and keep an audit trail of what changed.
+      * Tectonics: cobc -xo INVMAINT.exe --std=mf  INVMAINT.cbl
+      * Master/transaction/audit file names default to PR1FA17.txt,
+      * pr1trans.txt, and pr1audit.txt, overridable with the
+      * PR1_SOURCE_FILE, PR1_TRANS_FILE, and PR1_AUDIT_FILE
+      * environment variables (PR1_SOURCE_FILE is shared with
+      * PROJECT1 so both tools point at the same period's extract).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVMAINT.
+       AUTHOR. TYLERBRO93.
+
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. OCEANBLUE.
+       OBJECT-COMPUTER. OCEANBLUE.
+
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT MASTER-FILE ASSIGN TO DYNAMIC WS-MASTER-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TRANS-FILE ASSIGN TO DYNAMIC WS-TRANS-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-FILE ASSIGN TO DYNAMIC WS-AUDIT-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MASTER-FILE.
+
+       01 MASTER-RECORD.
+           COPY INVREC.
+
+       FD TRANS-FILE.
+
+       01 TRANS-RECORD.
+           05 TR-CODE                            PIC X.
+           05 TR-CATALOG-NUM                     PIC X(5).
+           05 TR-DESCRIPTION                     PIC X(20).
+           05 TR-UNIT-PRICE                      PIC 999V99.
+           05 TR-FILLER                          PIC X(7).
+           05 TR-ON-HAND                         PIC 9(5).
+           05 TR-ON-ORDER                        PIC 9(5).
+           05 TR-REORDER-POINT                   PIC 9(5).
+           05 TR-RECEIVED                        PIC 9(4).
+           05 TR-SOLD                            PIC 9(4).
+           05 TR-RETURNED                        PIC 9(4).
+
+       FD AUDIT-FILE.
+
+       01 AUDIT-RECORD                           PIC X(180).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-NAMES.
+           05 WS-MASTER-FILE-NAME       PIC X(40)
+                                         VALUE 'PR1FA17.txt'.
+           05 WS-TRANS-FILE-NAME        PIC X(40)
+                                         VALUE 'pr1trans.txt'.
+           05 WS-AUDIT-FILE-NAME        PIC X(40)
+                                         VALUE 'pr1audit.txt'.
+
+       01  WS-WORK-AREAS.
+           05 EOF-FLAG                  PIC X(3) VALUE 'YES'.
+           05 WS-MASTER-COUNT           PIC 9(4) VALUE 0.
+           05 WS-MATCH-IDX              PIC 9(4) VALUE 0.
+           05 WS-FOUND-FLAG             PIC X(3) VALUE 'NO'.
+
+       01  WS-MASTER-TABLE.
+           05 MT-ENTRY OCCURS 5000 TIMES INDEXED BY MT-IDX.
+              10 MT-CATALOG-NUM                  PIC X(5).
+              10 MT-DESCRIPTION                  PIC X(20).
+              10 MT-UNIT-PRICE                   PIC 999V99.
+              10 MT-ON-HAND                      PIC 9(5).
+              10 MT-ON-ORDER                     PIC 9(5).
+              10 MT-REORDER-POINT                PIC 9(5).
+              10 MT-RECEIVED                     PIC 9(4).
+              10 MT-SOLD                         PIC 9(4).
+              10 MT-RETURNED                     PIC 9(4).
+              10 MT-DELETED                      PIC X VALUE 'N'.
+
+       01  AUDIT-DETAIL-LINE.
+           05 AD-TS-DATE                         PIC 9(8).
+           05                                     PIC X VALUE SPACE.
+           05 AD-TS-TIME                         PIC 9(8).
+           05                                     PIC X(2) VALUE SPACES.
+           05 AD-CODE                            PIC X(1).
+           05                                     PIC X(2) VALUE SPACES.
+           05 AD-CATALOG                         PIC X(5).
+           05                                     PIC X(2) VALUE SPACES.
+           05                                     PIC X(8) VALUE
+                                                   'BEFORE: '.
+           05 AD-BEFORE-DESC                     PIC X(20).
+           05                                     PIC X VALUE SPACE.
+           05 AD-BEFORE-PRICE                    PIC $$$9.99.
+           05                                     PIC X VALUE SPACE.
+           05 AD-BEFORE-ON-HAND                  PIC ZZZZ9.
+           05                                     PIC X VALUE SPACE.
+           05 AD-BEFORE-ON-ORDER                 PIC ZZZZ9.
+           05                                     PIC X VALUE SPACE.
+           05 AD-BEFORE-REORDER                  PIC ZZZZ9.
+           05                                     PIC X VALUE SPACE.
+           05 AD-BEFORE-RECEIVED                 PIC ZZZ9.
+           05                                     PIC X VALUE SPACE.
+           05 AD-BEFORE-SOLD                     PIC ZZZ9.
+           05                                     PIC X VALUE SPACE.
+           05 AD-BEFORE-RETURNED                 PIC ZZZ9.
+           05                                     PIC X(2) VALUE SPACES.
+           05                                     PIC X(7) VALUE
+                                                   'AFTER: '.
+           05 AD-AFTER-DESC                      PIC X(20).
+           05                                     PIC X VALUE SPACE.
+           05 AD-AFTER-PRICE                     PIC $$$9.99.
+           05                                     PIC X VALUE SPACE.
+           05 AD-AFTER-ON-HAND                   PIC ZZZZ9.
+           05                                     PIC X VALUE SPACE.
+           05 AD-AFTER-ON-ORDER                  PIC ZZZZ9.
+           05                                     PIC X VALUE SPACE.
+           05 AD-AFTER-REORDER                   PIC ZZZZ9.
+           05                                     PIC X VALUE SPACE.
+           05 AD-AFTER-RECEIVED                  PIC ZZZ9.
+           05                                     PIC X VALUE SPACE.
+           05 AD-AFTER-SOLD                      PIC ZZZ9.
+           05                                     PIC X VALUE SPACE.
+           05 AD-AFTER-RETURNED                  PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+
+       100-MAIN-MODULE.
+           PERFORM 105-GET-PARAMETERS
+           PERFORM 110-LOAD-MASTER
+           PERFORM 150-PROCESS-TRANSACTIONS
+           PERFORM 190-REWRITE-MASTER
+           PERFORM 250-CLOSE-ROUTINE
+           .
+
+       105-GET-PARAMETERS.
+           ACCEPT WS-MASTER-FILE-NAME
+              FROM ENVIRONMENT 'PR1_SOURCE_FILE'
+           IF WS-MASTER-FILE-NAME = SPACES
+              MOVE 'PR1FA17.txt' TO WS-MASTER-FILE-NAME
+           END-IF
+           ACCEPT WS-TRANS-FILE-NAME
+              FROM ENVIRONMENT 'PR1_TRANS_FILE'
+           IF WS-TRANS-FILE-NAME = SPACES
+              MOVE 'pr1trans.txt' TO WS-TRANS-FILE-NAME
+           END-IF
+           ACCEPT WS-AUDIT-FILE-NAME
+              FROM ENVIRONMENT 'PR1_AUDIT_FILE'
+           IF WS-AUDIT-FILE-NAME = SPACES
+              MOVE 'pr1audit.txt' TO WS-AUDIT-FILE-NAME
+           END-IF
+           .
+
+       110-LOAD-MASTER.
+           MOVE 'YES' TO EOF-FLAG
+           MOVE 0 TO WS-MASTER-COUNT
+           OPEN INPUT MASTER-FILE
+           PERFORM UNTIL EOF-FLAG = 'NO'
+             READ MASTER-FILE
+               AT END
+                  MOVE 'NO' TO EOF-FLAG
+               NOT AT END
+                  PERFORM 115-STORE-MASTER-ENTRY
+             END-READ
+           END-PERFORM
+           CLOSE MASTER-FILE
+           .
+
+       115-STORE-MASTER-ENTRY.
+           IF WS-MASTER-COUNT >= 5000
+              DISPLAY 'INVMAINT: master table full, record dropped: '
+                 CATALOG-NUM
+           ELSE
+              ADD 1 TO WS-MASTER-COUNT
+              MOVE CATALOG-NUM TO MT-CATALOG-NUM(WS-MASTER-COUNT)
+              MOVE DESCRIPTION TO MT-DESCRIPTION(WS-MASTER-COUNT)
+              MOVE UNIT-PURCHASE-PRICE
+                 TO MT-UNIT-PRICE(WS-MASTER-COUNT)
+              MOVE QUANITY-ON-HAND TO MT-ON-HAND(WS-MASTER-COUNT)
+              MOVE QUANITY-ON-ORDER TO MT-ON-ORDER(WS-MASTER-COUNT)
+              MOVE REORDER-POINT
+                 TO MT-REORDER-POINT(WS-MASTER-COUNT)
+              MOVE RECIEVED-WEEKLY TO MT-RECEIVED(WS-MASTER-COUNT)
+              MOVE SOLD-WEEKLY TO MT-SOLD(WS-MASTER-COUNT)
+              MOVE RETURNED-WEEKLY TO MT-RETURNED(WS-MASTER-COUNT)
+              MOVE 'N' TO MT-DELETED(WS-MASTER-COUNT)
+           END-IF
+           .
+
+       150-PROCESS-TRANSACTIONS.
+           MOVE 'YES' TO EOF-FLAG
+           OPEN INPUT TRANS-FILE
+           OPEN OUTPUT AUDIT-FILE
+           PERFORM UNTIL EOF-FLAG = 'NO'
+             READ TRANS-FILE
+               AT END
+                  MOVE 'NO' TO EOF-FLAG
+               NOT AT END
+                  PERFORM 155-APPLY-TRANSACTION
+             END-READ
+           END-PERFORM
+           CLOSE TRANS-FILE
+                 AUDIT-FILE
+           .
+
+       155-APPLY-TRANSACTION.
+           PERFORM 160-FIND-MASTER-ENTRY
+           EVALUATE TR-CODE
+              WHEN 'A'
+                 PERFORM 165-ADD-RECORD
+              WHEN 'C'
+                 PERFORM 170-CHANGE-RECORD
+              WHEN 'D'
+                 PERFORM 175-DELETE-RECORD
+              WHEN OTHER
+                 DISPLAY 'INVMAINT: unknown transaction code '
+                    TR-CODE ' for catalog ' TR-CATALOG-NUM
+           END-EVALUATE
+           .
+
+       160-FIND-MASTER-ENTRY.
+           MOVE 'NO' TO WS-FOUND-FLAG
+           MOVE 0 TO WS-MATCH-IDX
+           PERFORM VARYING MT-IDX FROM 1 BY 1
+              UNTIL MT-IDX > WS-MASTER-COUNT
+              IF MT-CATALOG-NUM(MT-IDX) = TR-CATALOG-NUM
+                 AND MT-DELETED(MT-IDX) = 'N'
+                 MOVE MT-IDX TO WS-MATCH-IDX
+                 MOVE 'YES' TO WS-FOUND-FLAG
+              END-IF
+           END-PERFORM
+           .
+
+       165-ADD-RECORD.
+           IF WS-FOUND-FLAG = 'YES'
+              DISPLAY 'INVMAINT: add rejected, catalog exists '
+                 TR-CATALOG-NUM
+           ELSE
+              IF WS-MASTER-COUNT >= 5000
+                 DISPLAY 'INVMAINT: master table full, add rejected '
+                    TR-CATALOG-NUM
+              ELSE
+                 ADD 1 TO WS-MASTER-COUNT
+                 MOVE TR-CATALOG-NUM
+                    TO MT-CATALOG-NUM(WS-MASTER-COUNT)
+                 MOVE TR-DESCRIPTION
+                    TO MT-DESCRIPTION(WS-MASTER-COUNT)
+                 MOVE TR-UNIT-PRICE
+                    TO MT-UNIT-PRICE(WS-MASTER-COUNT)
+                 MOVE TR-ON-HAND TO MT-ON-HAND(WS-MASTER-COUNT)
+                 MOVE TR-ON-ORDER TO MT-ON-ORDER(WS-MASTER-COUNT)
+                 MOVE TR-REORDER-POINT
+                    TO MT-REORDER-POINT(WS-MASTER-COUNT)
+                 MOVE TR-RECEIVED TO MT-RECEIVED(WS-MASTER-COUNT)
+                 MOVE TR-SOLD TO MT-SOLD(WS-MASTER-COUNT)
+                 MOVE TR-RETURNED TO MT-RETURNED(WS-MASTER-COUNT)
+                 MOVE 'N' TO MT-DELETED(WS-MASTER-COUNT)
+                 MOVE SPACES TO AD-BEFORE-DESC
+                 MOVE 0 TO AD-BEFORE-PRICE
+                 MOVE 0 TO AD-BEFORE-ON-HAND
+                 MOVE 0 TO AD-BEFORE-ON-ORDER
+                 MOVE 0 TO AD-BEFORE-REORDER
+                 MOVE 0 TO AD-BEFORE-RECEIVED
+                 MOVE 0 TO AD-BEFORE-SOLD
+                 MOVE 0 TO AD-BEFORE-RETURNED
+                 MOVE TR-DESCRIPTION TO AD-AFTER-DESC
+                 MOVE TR-UNIT-PRICE TO AD-AFTER-PRICE
+                 MOVE TR-ON-HAND TO AD-AFTER-ON-HAND
+                 MOVE TR-ON-ORDER TO AD-AFTER-ON-ORDER
+                 MOVE TR-REORDER-POINT TO AD-AFTER-REORDER
+                 MOVE TR-RECEIVED TO AD-AFTER-RECEIVED
+                 MOVE TR-SOLD TO AD-AFTER-SOLD
+                 MOVE TR-RETURNED TO AD-AFTER-RETURNED
+                 PERFORM 180-WRITE-AUDIT-RECORD
+              END-IF
+           END-IF
+           .
+
+       170-CHANGE-RECORD.
+           IF WS-FOUND-FLAG = 'NO'
+              DISPLAY 'INVMAINT: change rejected, not found '
+                 TR-CATALOG-NUM
+           ELSE
+              MOVE MT-DESCRIPTION(WS-MATCH-IDX) TO AD-BEFORE-DESC
+              MOVE MT-UNIT-PRICE(WS-MATCH-IDX) TO AD-BEFORE-PRICE
+              MOVE MT-ON-HAND(WS-MATCH-IDX) TO AD-BEFORE-ON-HAND
+              MOVE MT-ON-ORDER(WS-MATCH-IDX) TO AD-BEFORE-ON-ORDER
+              MOVE MT-REORDER-POINT(WS-MATCH-IDX)
+                 TO AD-BEFORE-REORDER
+              MOVE MT-RECEIVED(WS-MATCH-IDX) TO AD-BEFORE-RECEIVED
+              MOVE MT-SOLD(WS-MATCH-IDX) TO AD-BEFORE-SOLD
+              MOVE MT-RETURNED(WS-MATCH-IDX) TO AD-BEFORE-RETURNED
+              MOVE TR-DESCRIPTION TO MT-DESCRIPTION(WS-MATCH-IDX)
+              MOVE TR-UNIT-PRICE TO MT-UNIT-PRICE(WS-MATCH-IDX)
+              MOVE TR-ON-HAND TO MT-ON-HAND(WS-MATCH-IDX)
+              MOVE TR-ON-ORDER TO MT-ON-ORDER(WS-MATCH-IDX)
+              MOVE TR-REORDER-POINT
+                 TO MT-REORDER-POINT(WS-MATCH-IDX)
+              MOVE TR-RECEIVED TO MT-RECEIVED(WS-MATCH-IDX)
+              MOVE TR-SOLD TO MT-SOLD(WS-MATCH-IDX)
+              MOVE TR-RETURNED TO MT-RETURNED(WS-MATCH-IDX)
+              MOVE TR-DESCRIPTION TO AD-AFTER-DESC
+              MOVE TR-UNIT-PRICE TO AD-AFTER-PRICE
+              MOVE TR-ON-HAND TO AD-AFTER-ON-HAND
+              MOVE TR-ON-ORDER TO AD-AFTER-ON-ORDER
+              MOVE TR-REORDER-POINT TO AD-AFTER-REORDER
+              MOVE TR-RECEIVED TO AD-AFTER-RECEIVED
+              MOVE TR-SOLD TO AD-AFTER-SOLD
+              MOVE TR-RETURNED TO AD-AFTER-RETURNED
+              PERFORM 180-WRITE-AUDIT-RECORD
+           END-IF
+           .
+
+       175-DELETE-RECORD.
+           IF WS-FOUND-FLAG = 'NO'
+              DISPLAY 'INVMAINT: delete rejected, not found '
+                 TR-CATALOG-NUM
+           ELSE
+              MOVE MT-DESCRIPTION(WS-MATCH-IDX) TO AD-BEFORE-DESC
+              MOVE MT-UNIT-PRICE(WS-MATCH-IDX) TO AD-BEFORE-PRICE
+              MOVE MT-ON-HAND(WS-MATCH-IDX) TO AD-BEFORE-ON-HAND
+              MOVE MT-ON-ORDER(WS-MATCH-IDX) TO AD-BEFORE-ON-ORDER
+              MOVE MT-REORDER-POINT(WS-MATCH-IDX)
+                 TO AD-BEFORE-REORDER
+              MOVE MT-RECEIVED(WS-MATCH-IDX) TO AD-BEFORE-RECEIVED
+              MOVE MT-SOLD(WS-MATCH-IDX) TO AD-BEFORE-SOLD
+              MOVE MT-RETURNED(WS-MATCH-IDX) TO AD-BEFORE-RETURNED
+              MOVE 'Y' TO MT-DELETED(WS-MATCH-IDX)
+              MOVE SPACES TO AD-AFTER-DESC
+              MOVE 0 TO AD-AFTER-PRICE
+              MOVE 0 TO AD-AFTER-ON-HAND
+              MOVE 0 TO AD-AFTER-ON-ORDER
+              MOVE 0 TO AD-AFTER-REORDER
+              MOVE 0 TO AD-AFTER-RECEIVED
+              MOVE 0 TO AD-AFTER-SOLD
+              MOVE 0 TO AD-AFTER-RETURNED
+              PERFORM 180-WRITE-AUDIT-RECORD
+           END-IF
+           .
+
+       180-WRITE-AUDIT-RECORD.
+           ACCEPT AD-TS-DATE FROM DATE YYYYMMDD
+           ACCEPT AD-TS-TIME FROM TIME
+           MOVE TR-CODE TO AD-CODE
+           MOVE TR-CATALOG-NUM TO AD-CATALOG
+           MOVE AUDIT-DETAIL-LINE TO AUDIT-RECORD
+           WRITE AUDIT-RECORD
+           .
+
+       190-REWRITE-MASTER.
+           OPEN OUTPUT MASTER-FILE
+           PERFORM VARYING MT-IDX FROM 1 BY 1
+              UNTIL MT-IDX > WS-MASTER-COUNT
+              IF MT-DELETED(MT-IDX) = 'N'
+                 PERFORM 195-WRITE-MASTER-ENTRY
+              END-IF
+           END-PERFORM
+           CLOSE MASTER-FILE
+           .
+
+       195-WRITE-MASTER-ENTRY.
+           MOVE MT-CATALOG-NUM(MT-IDX) TO CATALOG-NUM
+           MOVE MT-DESCRIPTION(MT-IDX) TO DESCRIPTION
+           MOVE MT-UNIT-PRICE(MT-IDX) TO UNIT-PURCHASE-PRICE
+           MOVE MT-ON-HAND(MT-IDX) TO QUANITY-ON-HAND
+           MOVE MT-ON-ORDER(MT-IDX) TO QUANITY-ON-ORDER
+           MOVE MT-REORDER-POINT(MT-IDX) TO REORDER-POINT
+           MOVE MT-RECEIVED(MT-IDX) TO RECIEVED-WEEKLY
+           MOVE MT-SOLD(MT-IDX) TO SOLD-WEEKLY
+           MOVE MT-RETURNED(MT-IDX) TO RETURNED-WEEKLY
+           WRITE MASTER-RECORD
+           .
+
+       250-CLOSE-ROUTINE.
+           STOP RUN
+           .
